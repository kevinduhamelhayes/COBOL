@@ -1,15 +1,30 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. TIMES.
-      DATA DIVISION.  
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 NUMERO PIC 999.
-
-      PROCEDURE DIVISION.
-      
-      CONDICION.
-        PERFORM INICIO VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 100.
-        STOP RUN.
-        INICIO.
-          DISPLAY NUMERO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-salida ASSIGN TO 'VARYNG-OUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-salida.
+       01  registro-salida PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01 NUMERO PIC 999.
+       01 FS-SALIDA PIC XX VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+       CONDICION.
+           OPEN OUTPUT archivo-salida.
+           PERFORM INICIO VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 100.
+           CLOSE archivo-salida.
+           STOP RUN.
+       INICIO.
+           DISPLAY NUMERO.
+           MOVE NUMERO TO registro-salida.
+           WRITE registro-salida.
 
