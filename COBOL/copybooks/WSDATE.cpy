@@ -0,0 +1,9 @@
+      * Layout comun para una fecha del sistema en formato AAAAMMDD,
+      * con una vista numerica de 8 digitos via REDEFINES y un campo
+      * de texto para mostrarla como AAAA-MM-DD.
+       01  fecha-sistema.
+           05  anio    PIC 9(4).
+           05  mes     PIC 9(2).
+           05  dia     PIC 9(2).
+       01  fecha-numerica REDEFINES fecha-sistema PIC 9(8).
+       01  fecha-string    PIC X(10).
