@@ -1,14 +1,20 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. TIMES.
-      DATA DIVISION.  
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 NUMERO PIC 999.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIMES.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 NUMERO PIC 999 VALUE 0.
+       01 TOPE   PIC 999 VALUE 100.
 
-      PROCEDURE DIVISION.
-      INICIO.
-          PERFORM OPERACION UNTIL NUMERO = 100.
-          STOP RUN.
-      OPERACION.
-          ADD 1 TO NUMERO.
-          DISPLAY NUMERO.
\ No newline at end of file
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "INGRESE EL LIMITE DE CONTEO (1-999): ".
+           ACCEPT TOPE.
+           IF TOPE < 1 OR TOPE > 999
+               MOVE 100 TO TOPE
+           END-IF.
+           PERFORM OPERACION UNTIL NUMERO = TOPE.
+           STOP RUN.
+       OPERACION.
+           ADD 1 TO NUMERO.
+           DISPLAY NUMERO.
