@@ -1,47 +1,188 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FileReadWrite.
        AUTHOR. Ejemplo.
-       * Ejemplo de lectura y escritura de archivos secuenciales en COBOL
+      * Ejemplo de lectura y escritura de archivos secuenciales en COBOL
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT archivo-transacciones ASSIGN TO 'transacc.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-transacciones.
            SELECT archivo-salida ASSIGN TO 'salida.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-salida.
            SELECT archivo-entrada ASSIGN TO 'salida.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-entrada.
+           SELECT archivo-maestro ASSIGN TO 'maestro.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS maestro-clave
+               FILE STATUS IS fs-maestro.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-transacciones.
+       01  registro-transaccion.
+           05  trans-fecha        PIC 9(08).
+           05  trans-importe      PIC S9(07)V99.
+           05  trans-descripcion  PIC X(33).
        FD  archivo-salida.
-       01  registro-salida PIC X(50).
+       01  registro-salida.
+           05  salida-fecha       PIC 9(08).
+           05  salida-importe     PIC S9(07)V99.
+           05  salida-descripcion PIC X(33).
        FD  archivo-entrada.
-       01  registro-entrada PIC X(50).
+       01  registro-entrada.
+           05  entrada-fecha       PIC 9(08).
+           05  entrada-importe     PIC S9(07)V99.
+           05  entrada-descripcion PIC X(33).
+      * Registro indexado por contador, para corregir o consultar una
+      * sola transaccion sin tener que reescribir todo el archivo.
+       FD  archivo-maestro.
+       01  registro-maestro.
+           05  maestro-clave       PIC 9(03).
+           05  maestro-fecha       PIC 9(08).
+           05  maestro-importe     PIC S9(07)V99.
+           05  maestro-descripcion PIC X(33).
 
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
            88  eof             VALUE 'S'.
            88  not-eof         VALUE 'N'.
        01  contador           PIC 9(3) VALUE 1.
+       01  registros-escritos PIC 9(5) VALUE ZERO.
+       01  contador-lectura   PIC 9(5) VALUE ZERO.
+       01  fs-salida          PIC XX VALUE '00'.
+       01  fs-entrada         PIC XX VALUE '00'.
+       01  fs-transacciones   PIC XX VALUE '00'.
+       01  fs-maestro         PIC XX VALUE '00'.
+       01  fin-transacciones  PIC X VALUE 'N'.
+           88  no-hay-mas-transacciones VALUE 'S'.
+
+       01  registro-trailer REDEFINES registro-salida.
+           05  trailer-marca      PIC X(07).
+           05  trailer-cantidad   PIC 9(05).
+           05  FILLER             PIC X(38).
+
+       01  registro-entrada-trailer REDEFINES registro-entrada.
+           05  entrada-marca      PIC X(07).
+           05  entrada-cantidad   PIC 9(05).
+           05  FILLER             PIC X(38).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN INPUT archivo-transacciones
+           IF fs-transacciones NOT = '00'
+               DISPLAY 'ERROR: no se pudo abrir transacc.txt, status='
+                   fs-transacciones
+               PERFORM ABEND-RUN
+           END-IF
+
            OPEN OUTPUT archivo-salida
-           PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > 5
-               MOVE 'Linea de ejemplo ' TO registro-salida(1:18)
-               MOVE FUNCTION NUMVAL (contador) TO registro-salida(19:2)
-               WRITE registro-salida
+           IF fs-salida NOT = '00'
+               DISPLAY 'ERROR: no se pudo crear salida.txt, status='
+                   fs-salida
+               PERFORM ABEND-RUN
+           END-IF
+
+           OPEN OUTPUT archivo-maestro
+           IF fs-maestro NOT = '00'
+               DISPLAY 'ERROR: no se pudo crear maestro.dat, status='
+                   fs-maestro
+               PERFORM ABEND-RUN
+           END-IF
+
+           MOVE 1 TO contador
+           PERFORM UNTIL no-hay-mas-transacciones
+               READ archivo-transacciones
+                   AT END
+                       SET no-hay-mas-transacciones TO TRUE
+                   NOT AT END
+                       MOVE trans-fecha TO salida-fecha
+                       MOVE trans-importe TO salida-importe
+                       MOVE trans-descripcion TO salida-descripcion
+                       WRITE registro-salida
+                       IF fs-salida NOT = '00'
+                           DISPLAY 'ERROR al escribir en salida.txt, '
+                               'status=' fs-salida
+                           PERFORM ABEND-RUN
+                       END-IF
+                       MOVE contador TO maestro-clave
+                       MOVE trans-fecha TO maestro-fecha
+                       MOVE trans-importe TO maestro-importe
+                       MOVE trans-descripcion TO maestro-descripcion
+                       WRITE registro-maestro
+                           INVALID KEY
+                               DISPLAY
+                                   'ERROR al escribir en maestro.dat, '
+                                   'clave=' maestro-clave
+                               PERFORM ABEND-RUN
+                       END-WRITE
+                       ADD 1 TO registros-escritos
+                       ADD 1 TO contador
+               END-READ
+               IF fs-transacciones NOT = '00'
+                       AND fs-transacciones NOT = '10'
+                   DISPLAY 'ERROR al leer transacc.txt, status='
+                       fs-transacciones
+                   PERFORM ABEND-RUN
+               END-IF
            END-PERFORM
+           CLOSE archivo-transacciones
+           CLOSE archivo-maestro
+
+      * Trailer con el total de registros escritos, para que la
+      * pasada de lectura pueda detectar un corte prematuro.
+           MOVE SPACES TO registro-salida
+           MOVE 'TRAILER' TO trailer-marca
+           MOVE registros-escritos TO trailer-cantidad
+           WRITE registro-salida
+           IF fs-salida NOT = '00'
+               DISPLAY 'ERROR al escribir el trailer en salida.txt, '
+                   'status=' fs-salida
+               PERFORM ABEND-RUN
+           END-IF
            CLOSE archivo-salida
 
            OPEN INPUT archivo-entrada
+           IF fs-entrada NOT = '00'
+               DISPLAY 'ERROR: no se pudo abrir salida.txt para leer, '
+                   'status=' fs-entrada
+               PERFORM ABEND-RUN
+           END-IF
+
            PERFORM UNTIL eof
                READ archivo-entrada
                    AT END
                        SET eof TO TRUE
                    NOT AT END
-                       DISPLAY 'Leido: ' registro-entrada
+                       IF entrada-marca = 'TRAILER'
+                           SET eof TO TRUE
+                           IF entrada-cantidad NOT = contador-lectura
+                               DISPLAY 'MISMATCH: trailer='
+                                   entrada-cantidad ' leidos='
+                                   contador-lectura
+                               MOVE 8 TO RETURN-CODE
+                           ELSE
+                               DISPLAY 'Trailer verificado: '
+                                   contador-lectura ' registros'
+                           END-IF
+                       ELSE
+                           ADD 1 TO contador-lectura
+                           DISPLAY 'Leido: ' registro-entrada
+                       END-IF
                END-READ
+               IF fs-entrada NOT = '00' AND fs-entrada NOT = '10'
+                   DISPLAY 'ERROR al leer salida.txt, status='
+                       fs-entrada
+                   PERFORM ABEND-RUN
+               END-IF
            END-PERFORM
            CLOSE archivo-entrada
-           STOP RUN. 
\ No newline at end of file
+           STOP RUN.
+
+       ABEND-RUN.
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
