@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMAR.
+       AUTHOR. Ejemplo.
+      * Subprograma de la libreria matematica del shop: suma dos
+      * numeros via la tabla de despacho de SubprogramCall.cob (y de
+      * DAILYRUN.cob). Se compila como modulo separado para que
+      * cualquier programa del run unit pueda CALLarlo por nombre.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY MATHPARM.
+
+       PROCEDURE DIVISION USING l-num1, l-num2, l-res, l-status.
+       MAIN-PROCEDURE.
+           MOVE 0 TO l-status
+           COMPUTE l-res = l-num1 + l-num2
+               ON SIZE ERROR
+                   MOVE 1 TO l-status
+           END-COMPUTE
+           EXIT PROGRAM.
+       END PROGRAM SUMAR.
