@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRUN.
+       AUTHOR. Ejemplo.
+      * Punto de entrada unico para la corrida diaria del shop: llama
+      * a la libreria de subprogramas matematicos y despues encadena
+      * los pasos de procesamiento de archivos, en orden fijo,
+      * cortando la corrida en el primer paso que falle en vez de
+      * tener que disparar cada programa a mano.
+      *
+      * Requiere haber corrido build.sh antes: ahi es donde se
+      * compilan SUMAR/RESTAR/MULTIPLI/DIVIDIR como modulos dinamicos
+      * (-m) y se generan los binarios FILEREADWRITE/DECLARATIVESERROR
+      * en mayusculas que los PASO de abajo invocan.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MATHPARM.
+
+       01  ws-comando          PIC X(100).
+       01  ws-paso-rc          PIC S9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-VALIDAR-MATEMATICA
+           PERFORM 2000-PASO-FILEREADWRITE
+           PERFORM 3000-PASO-DECLARATIVESERROR
+           DISPLAY 'DAILYRUN: corrida diaria completa, sin errores.'
+           STOP RUN.
+
+      * Ejercita la tabla de subprogramas matematicos (SUMAR y
+      * compania) con un caso de prueba y aborta la corrida si
+      * alguno devuelve l-status distinto de cero.
+       1000-VALIDAR-MATEMATICA.
+           DISPLAY 'DAILYRUN: PASO 000 verificacion de subprogramas'
+           MOVE 100 TO l-num1
+           MOVE 200 TO l-num2
+           CALL 'SUMAR' USING l-num1, l-num2, l-res, l-status
+           IF l-status NOT = 0
+               DISPLAY 'DAILYRUN: SUMAR fallo, status=' l-status
+               PERFORM 9999-ABEND
+           END-IF
+
+           CALL 'RESTAR' USING l-num1, l-num2, l-res, l-status
+           IF l-status NOT = 0
+               DISPLAY 'DAILYRUN: RESTAR fallo, status=' l-status
+               PERFORM 9999-ABEND
+           END-IF.
+
+      * Paso 010: escritura/lectura de transacciones con verificacion
+      * de trailer. Se invoca como proceso independiente (via CALL
+      * "SYSTEM") porque FileReadWrite hace su propio STOP RUN al
+      * terminar, igual que cualquier job de este shop.
+       2000-PASO-FILEREADWRITE.
+           DISPLAY 'DAILYRUN: PASO 010 FILEREADWRITE'
+           MOVE './FILEREADWRITE' TO ws-comando
+           CALL 'SYSTEM' USING ws-comando
+           MOVE RETURN-CODE TO ws-paso-rc
+           IF ws-paso-rc NOT = ZERO
+               DISPLAY 'DAILYRUN: PASO 010 fallo, RC=' ws-paso-rc
+               PERFORM 9999-ABEND
+           END-IF.
+
+      * Paso 020: manejo de errores por declaratives. Solo se llega
+      * aca si el paso 010 termino con RETURN-CODE 0 (trailer
+      * verificado), igual que en el encadenamiento de JOBSTREAM.sh.
+       3000-PASO-DECLARATIVESERROR.
+           DISPLAY 'DAILYRUN: PASO 020 DECLARATIVESERROR'
+           MOVE './DECLARATIVESERROR' TO ws-comando
+           CALL 'SYSTEM' USING ws-comando
+           MOVE RETURN-CODE TO ws-paso-rc
+           IF ws-paso-rc NOT = ZERO
+               DISPLAY 'DAILYRUN: PASO 020 fallo, RC=' ws-paso-rc
+               PERFORM 9999-ABEND
+           END-IF.
+
+       9999-ABEND.
+           DISPLAY 'DAILYRUN: corrida diaria abortada.'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
