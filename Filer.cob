@@ -1,20 +1,87 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. FILER.
-      DATA DIVISION.  
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 VARIABLE-COMPUESTA.
-          05 TEXTO1 PIC X(20) VALUE "USTED ES JOVEN".
-          05 FILER PIC X(20) VALUE "ESTO ES FILER".
-          05 TEXTO2 PIC X(20) VALUE "USTED ES ADULTO".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-LINEAS ASSIGN TO 'LINEAS.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG-LINEAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-LINEAS.
+       01  REGISTRO-LOG-LINEAS PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 EDAD               PIC 999.
+       01 CATEGORIA-CODIGO   PIC X VALUE '1'.
+       01 MENSAJE-CATEGORIA  PIC X(22).
+       01 IDX-CAT            PIC 9.
+       01 FS-LOG-LINEAS      PIC XX VALUE '00'.
+       01 WS-FECHA-LOG       PIC 9(8).
+       01 WS-HORA-LOG        PIC 9(8).
 
-      PROCEDURE DIVISION.
-      MAIN-PROCEDURE.
-          DISPLAY VARIABLE-COMPUESTA.
-          MOVE FILER TO TEXTO1.
-          DISPLAY VARIABLE-COMPUESTA.
-          MOVE FILER TO TEXTO2.
-          DISPLAY VARIABLE-COMPUESTA.
-          
+       01 TABLA-CATEGORIAS.
+           05 FILLER.
+               10 FILLER PIC X VALUE '1'.
+               10 FILLER PIC X(22) VALUE 'USTED ES JOVEN'.
+           05 FILLER.
+               10 FILLER PIC X VALUE '2'.
+               10 FILLER PIC X(22) VALUE 'USTED ES ADULTO'.
+           05 FILLER.
+               10 FILLER PIC X VALUE '3'.
+               10 FILLER PIC X(22) VALUE 'USTED ES ADULTO MAYOR'.
+       01 TABLA-CATEGORIAS-R REDEFINES TABLA-CATEGORIAS.
+           05 CATEGORIA OCCURS 3 TIMES.
+               10 CAT-CODIGO  PIC X.
+               10 CAT-MENSAJE PIC X(22).
 
-          STOP RUN.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "INGRESE SU EDAD: ".
+           ACCEPT EDAD.
+           PERFORM SELECCIONAR-CATEGORIA.
+           DISPLAY MENSAJE-CATEGORIA.
+           PERFORM REGISTRAR-AUDITORIA.
+
+           STOP RUN.
+
+      * Ubica la categoria de edad (joven/adulto/viejo) con un
+      * EVALUATE y busca su mensaje en la tabla de categorias, en
+      * vez de copiar texto entre variables via el truco de FILER.
+       SELECCIONAR-CATEGORIA.
+           EVALUATE TRUE
+               WHEN EDAD <= 30
+                   MOVE '1' TO CATEGORIA-CODIGO
+               WHEN EDAD <= 60
+                   MOVE '2' TO CATEGORIA-CODIGO
+               WHEN OTHER
+                   MOVE '3' TO CATEGORIA-CODIGO
+           END-EVALUATE
+
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 3
+               IF CAT-CODIGO(IDX-CAT) = CATEGORIA-CODIGO
+                   MOVE CAT-MENSAJE(IDX-CAT) TO MENSAJE-CATEGORIA
+               END-IF
+           END-PERFORM.
+
+      * Deja constancia en LINEAS.LOG de que categoria se le asigno a
+      * que edad y cuando, para tener un historial entre corridas en
+      * vez de ver solo la categoria actual por pantalla.
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-LOG FROM TIME
+           OPEN EXTEND LOG-LINEAS
+           IF FS-LOG-LINEAS = '05' OR FS-LOG-LINEAS = '35'
+               OPEN OUTPUT LOG-LINEAS
+           END-IF
+           STRING WS-FECHA-LOG DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-HORA-LOG DELIMITED BY SIZE
+               ' edad=' DELIMITED BY SIZE
+               EDAD DELIMITED BY SIZE
+               ' categoria=' DELIMITED BY SIZE
+               CATEGORIA-CODIGO DELIMITED BY SIZE
+               ' mensaje=' DELIMITED BY SIZE
+               MENSAJE-CATEGORIA DELIMITED BY SIZE
+               INTO REGISTRO-LOG-LINEAS
+           WRITE REGISTRO-LOG-LINEAS
+           CLOSE LOG-LINEAS.
