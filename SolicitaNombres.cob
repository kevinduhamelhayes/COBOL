@@ -1,26 +1,145 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. PIDE-NOMBRE.
-      DATA DIVISION.  
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 NOMBRE PIC X(20).
-      01 APELLIDO PIC X(20).
-      01 EDAD PIC 99.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIDE-NOMBRE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT clientes ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cliente-id-fd
+               FILE STATUS IS fs-clientes.
+           SELECT siguiente-id ASSIGN TO 'NEXTID.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-siguiente-id.
 
-      PROCEDURE DIVISION.
-      PERFORM SOLICI-NOMBRE THROUGH SOLICI-APELLIDO.
-      PERFORM SOLICI-EDAD.
-      DISPLAY "SU NOMBRE ES:"  NOMBRE "SU APELLIDO ES: "  APELLIDO
-      "SU EDAD ES: " EDAD.
-          STOP RUN. 
-      SOLICI-NOMBRE.
-          DISPLAY "INGRESE SU NOMBRE: ".
-          ACCEPT NOMBRE.
-      SOLICI-APELLIDO.
-          DISPLAY "INGRESE SU APELLIDO: ".
-          ACCEPT APELLIDO.
-      SOLICI-EDAD.
-          DISPLAY "INGRESE SU EDAD: ".
-          ACCEPT EDAD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  clientes.
+       01  registro-cliente.
+           05  cliente-id-fd   PIC 9(6).
+           05  nombre-fd       PIC X(20).
+           05  apellido-fd     PIC X(20).
+           05  edad-fd         PIC 999.
+       FD  siguiente-id.
+       01  registro-siguiente-id PIC 9(6).
 
+       WORKING-STORAGE SECTION.
+      * NOMBRE y EDAD vienen del layout de persona compartido con
+      * RecordsRedefines.cob; APELLIDO es propio de este alta de
+      * cliente y no forma parte del layout comun.
+           COPY PERSONA.
+       01 APELLIDO PIC X(20).
+       01 EDAD-VALIDA PIC X VALUE 'N'.
+           88 EDAD-OK VALUE 'S'.
+       01 CLIENTE-ID PIC 9(6).
+       01 fs-clientes PIC XX VALUE '00'.
+       01 fs-siguiente-id PIC XX VALUE '00'.
+       01 CLIENTE-DUPLICADO PIC X VALUE 'N'.
+           88 ES-DUPLICADO VALUE 'S'.
+       01 FIN-CLIENTES PIC X VALUE 'N'.
+           88 NO-HAY-MAS-CLIENTES VALUE 'S'.
 
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SOLICI-NOMBRE THROUGH SOLICI-APELLIDO.
+           PERFORM SOLICI-EDAD.
+           PERFORM VERIFICAR-DUPLICADO.
+           IF ES-DUPLICADO
+               DISPLAY "YA EXISTE UN CLIENTE CON ESE NOMBRE Y APELLIDO."
+               DISPLAY "NO SE AGREGA EL REGISTRO."
+           ELSE
+               PERFORM OBTENER-SIGUIENTE-ID
+               PERFORM GRABAR-CLIENTE
+               DISPLAY "SU NOMBRE ES:" NOMBRE "SU APELLIDO ES: "
+                   APELLIDO "SU EDAD ES: " EDAD
+           END-IF.
+           STOP RUN.
+       SOLICI-NOMBRE.
+           MOVE SPACES TO NOMBRE
+           PERFORM UNTIL NOMBRE NOT = SPACES
+               DISPLAY "INGRESE SU NOMBRE: "
+               ACCEPT NOMBRE
+               IF NOMBRE = SPACES
+                   DISPLAY "EL NOMBRE NO PUEDE ESTAR EN BLANCO."
+               END-IF
+           END-PERFORM.
+       SOLICI-APELLIDO.
+           MOVE SPACES TO APELLIDO
+           PERFORM UNTIL APELLIDO NOT = SPACES
+               DISPLAY "INGRESE SU APELLIDO: "
+               ACCEPT APELLIDO
+               IF APELLIDO = SPACES
+                   DISPLAY "EL APELLIDO NO PUEDE ESTAR EN BLANCO."
+               END-IF
+           END-PERFORM.
+       SOLICI-EDAD.
+           MOVE 'N' TO EDAD-VALIDA
+           PERFORM UNTIL EDAD-OK
+               DISPLAY "INGRESE SU EDAD: "
+               ACCEPT EDAD
+               IF EDAD >= 0 AND EDAD <= 120
+                   MOVE 'S' TO EDAD-VALIDA
+               ELSE
+                   DISPLAY "LA EDAD DEBE ESTAR ENTRE 0 Y 120."
+               END-IF
+           END-PERFORM.
+
+      * Recorre el maestro completo buscando un cliente con el mismo
+      * nombre y apellido antes de dar de alta uno nuevo, para no
+      * seguir acumulando clientes duplicados por corridas repetidas.
+       VERIFICAR-DUPLICADO.
+           MOVE 'N' TO CLIENTE-DUPLICADO
+           MOVE 'N' TO FIN-CLIENTES
+           OPEN INPUT clientes
+           IF fs-clientes = '35'
+               CLOSE clientes
+           ELSE
+               MOVE ZEROS TO cliente-id-fd
+               START clientes KEY IS NOT LESS THAN cliente-id-fd
+                   INVALID KEY
+                       SET NO-HAY-MAS-CLIENTES TO TRUE
+               END-START
+               PERFORM UNTIL NO-HAY-MAS-CLIENTES
+                   READ clientes NEXT RECORD
+                       AT END
+                           SET NO-HAY-MAS-CLIENTES TO TRUE
+                       NOT AT END
+                           IF nombre-fd = NOMBRE
+                               AND apellido-fd = APELLIDO
+                               SET ES-DUPLICADO TO TRUE
+                               SET NO-HAY-MAS-CLIENTES TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE clientes
+           END-IF.
+
+      * El ultimo CLIENTE-ID usado se lleva en un archivo secuencial
+      * chico para no tener que barrer el maestro completo por un ID.
+       OBTENER-SIGUIENTE-ID.
+           OPEN INPUT siguiente-id
+           IF fs-siguiente-id = '00'
+               READ siguiente-id INTO CLIENTE-ID
+               CLOSE siguiente-id
+           ELSE
+               MOVE 1 TO CLIENTE-ID
+           END-IF
+           OPEN OUTPUT siguiente-id
+           MOVE CLIENTE-ID TO registro-siguiente-id
+           ADD 1 TO registro-siguiente-id
+           WRITE registro-siguiente-id
+           CLOSE siguiente-id.
+
+       GRABAR-CLIENTE.
+           OPEN I-O clientes
+           IF fs-clientes = '35'
+               OPEN OUTPUT clientes
+               CLOSE clientes
+               OPEN I-O clientes
+           END-IF
+           MOVE CLIENTE-ID TO cliente-id-fd
+           MOVE NOMBRE TO nombre-fd
+           MOVE APELLIDO TO apellido-fd
+           MOVE EDAD TO edad-fd
+           WRITE registro-cliente
+           CLOSE clientes.
