@@ -1,23 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DateHandling.
        AUTHOR. Ejemplo.
-       * Ejemplo de manejo de fechas en COBOL
+      * Ejemplo de manejo de fechas en COBOL
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  fecha-sistema.
-           05  anio    PIC 9(4).
-           05  mes     PIC 9(2).
-           05  dia     PIC 9(2).
-       01  fecha-string    PIC X(10).
+           COPY WSDATE.
+
+       01  fecha-resultado.
+           05  anio-r  PIC 9(4).
+           05  mes-r   PIC 9(2).
+           05  dia-r   PIC 9(2).
+       01  fecha-resultado-numerica REDEFINES fecha-resultado PIC 9(8).
+       01  fecha-resultado-string PIC X(10).
+
+       01  dias-a-sumar     PIC 9(3).
+       01  dias-sumados     PIC 9(3).
+       01  fecha-entera     PIC 9(9).
+       01  dia-semana       PIC 9.
+
+       01  dias-en-mes      PIC 9(2).
+       01  fecha-valida     PIC X VALUE 'S'.
+           88  FECHA-OK     VALUE 'S'.
+           88  FECHA-MALA   VALUE 'N'.
+
+       01  formato-codigo   PIC 9 VALUE 1.
+           88  FORMATO-AAAAMMDD VALUE 1.
+           88  FORMATO-MMDDAAAA VALUE 2.
+           88  FORMATO-DDMMAAAA VALUE 3.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT fecha-sistema FROM DATE YYYYMMDD
-           MOVE anio TO fecha-string(1:4)
-           MOVE '-' TO fecha-string(5:1)
-           MOVE mes TO fecha-string(6:2)
-           MOVE '-' TO fecha-string(8:1)
-           MOVE dia TO fecha-string(9:2)
+           PERFORM VALIDAR-FECHA
+           IF FECHA-MALA
+               DISPLAY 'FECHA DEL SISTEMA INVALIDA: ' fecha-numerica
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 'Formato deseado (1=AAAA-MM-DD 2=MM/DD/AAAA '
+               '3=DD/MM/AAAA): ' WITH NO ADVANCING
+           ACCEPT formato-codigo
+           PERFORM FORMATEAR-FECHA
            DISPLAY 'Fecha del sistema: ' fecha-string
-           STOP RUN. 
\ No newline at end of file
+
+           PERFORM CALCULAR-DIA-HABIL
+           STOP RUN.
+
+      * Arma fecha-string en el formato pedido por formato-codigo, ya
+      * que distintos reportes de salida esperan distintos layouts de
+      * fecha y hoy se reformateaban a mano para cada uno.
+       FORMATEAR-FECHA.
+           EVALUATE TRUE
+               WHEN FORMATO-MMDDAAAA
+                   MOVE mes TO fecha-string(1:2)
+                   MOVE '/' TO fecha-string(3:1)
+                   MOVE dia TO fecha-string(4:2)
+                   MOVE '/' TO fecha-string(6:1)
+                   MOVE anio TO fecha-string(7:4)
+               WHEN FORMATO-DDMMAAAA
+                   MOVE dia TO fecha-string(1:2)
+                   MOVE '/' TO fecha-string(3:1)
+                   MOVE mes TO fecha-string(4:2)
+                   MOVE '/' TO fecha-string(6:1)
+                   MOVE anio TO fecha-string(7:4)
+               WHEN OTHER
+                   MOVE anio TO fecha-string(1:4)
+                   MOVE '-' TO fecha-string(5:1)
+                   MOVE mes TO fecha-string(6:2)
+                   MOVE '-' TO fecha-string(8:1)
+                   MOVE dia TO fecha-string(9:2)
+           END-EVALUATE.
+
+      * Valida que el mes este en 1-12 y que el dia sea legal para ese
+      * mes, incluyendo el 29 de febrero solo en anios bisiestos, antes
+      * de confiar en fecha-sistema para el resto del programa.
+       VALIDAR-FECHA.
+           MOVE 'S' TO fecha-valida
+           IF mes < 1 OR mes > 12
+               MOVE 'N' TO fecha-valida
+           ELSE
+               EVALUATE mes
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO dias-en-mes
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO dias-en-mes
+                   WHEN 2
+                       IF FUNCTION MOD(anio, 4) = 0 AND
+                          (FUNCTION MOD(anio, 100) NOT = 0 OR
+                           FUNCTION MOD(anio, 400) = 0)
+                           MOVE 29 TO dias-en-mes
+                       ELSE
+                           MOVE 28 TO dias-en-mes
+                       END-IF
+               END-EVALUATE
+               IF dia < 1 OR dia > dias-en-mes
+                   MOVE 'N' TO fecha-valida
+               END-IF
+           END-IF.
+
+      * Suma dias-a-sumar dias habiles a fecha-sistema, saltando
+      * sabados y domingos, para calcular fechas de vencimiento.
+       CALCULAR-DIA-HABIL.
+           DISPLAY 'Ingrese cantidad de dias habiles a sumar: '
+           ACCEPT dias-a-sumar
+           MOVE ZERO TO dias-sumados
+           COMPUTE fecha-entera =
+               FUNCTION INTEGER-OF-DATE(fecha-numerica)
+
+           PERFORM UNTIL dias-sumados >= dias-a-sumar
+               ADD 1 TO fecha-entera
+               COMPUTE dia-semana = FUNCTION MOD(fecha-entera, 7)
+               IF dia-semana NOT = 0 AND dia-semana NOT = 6
+                   ADD 1 TO dias-sumados
+               END-IF
+           END-PERFORM
+
+           COMPUTE fecha-resultado-numerica =
+               FUNCTION DATE-OF-INTEGER(fecha-entera)
+           MOVE anio-r TO fecha-resultado-string(1:4)
+           MOVE '-' TO fecha-resultado-string(5:1)
+           MOVE mes-r TO fecha-resultado-string(6:2)
+           MOVE '-' TO fecha-resultado-string(8:1)
+           MOVE dia-r TO fecha-resultado-string(9:2)
+           DISPLAY 'Fecha resultante: ' fecha-resultado-string.
