@@ -1,24 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PerformProcedures.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de PERFORM con procedimientos en COBOL
+      * Ejemplo de uso de PERFORM con procedimientos en COBOL
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  i        PIC 9(2) VALUE 1.
+       01  i        PIC 9(3) VALUE 1.
+       01  inicio   PIC 9(3) VALUE 1.
+       01  paso     PIC 9(2) VALUE 1.
+       01  limite   PIC 9(3) VALUE 5.
+       01  limite-valido PIC X VALUE 'S'.
+           88  LIMITE-OK    VALUE 'S'.
+           88  LIMITE-MALO  VALUE 'N'.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM SALUDAR 3 TIMES
-           PERFORM CONTAR-DE-1-A-5
+       0000-MAIN.
+           PERFORM 1000-INICIALIZAR
+           IF LIMITE-MALO
+               PERFORM 9999-ABEND
+           END-IF
+           PERFORM 2000-PROCESAR
+           PERFORM 9000-TERMINAR
            STOP RUN.
 
+      * Saluda y pide inicio/limite/paso antes de dejar que
+      * 2000-PROCESAR arranque, para que CONTAR-DE-1-A-5 sea un
+      * utilitario de loop acotado de uso general y no siempre
+      * cuente 1 a 5 de a uno.
+       1000-INICIALIZAR.
+           PERFORM SALUDAR 3 TIMES
+           DISPLAY 'Ingrese desde que numero contar (1-999): '
+           ACCEPT inicio
+           DISPLAY 'Ingrese hasta que numero contar (1-999): '
+           ACCEPT limite
+           DISPLAY 'Ingrese el paso del conteo (1-99): '
+           ACCEPT paso
+           IF inicio < 1 OR inicio > 999
+               OR limite < 1 OR limite > 999
+               OR paso < 1 OR paso > 99
+               OR inicio > limite
+               DISPLAY 'PARAMETROS INVALIDOS: INICIO Y LIMITE DEBEN '
+                   'ESTAR ENTRE 1 Y 999, PASO ENTRE 1 Y 99, E '
+                   'INICIO <= LIMITE.'
+               MOVE 'N' TO limite-valido
+           ELSE
+               MOVE 'S' TO limite-valido
+           END-IF.
+
+       2000-PROCESAR.
+           PERFORM CONTAR-DE-1-A-5.
+
+       9000-TERMINAR.
+           DISPLAY 'Fin del programa.'.
+
        SALUDAR.
            DISPLAY 'Â¡Hola desde el procedimiento SALUDAR!'
            EXIT.
 
        CONTAR-DE-1-A-5.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
+           PERFORM VARYING i FROM inicio BY paso UNTIL i > limite
                DISPLAY 'Contando: ' i
            END-PERFORM
-           EXIT. 
\ No newline at end of file
+           EXIT.
+
+      * Corte del job con RETURN-CODE distinto de cero para que el
+      * scheduler detecte la corrida fallida en vez de verla siempre
+      * en verde.
+       9999-ABEND.
+           DISPLAY 'PERFORMPROCEDURES: corrida abortada, limite '
+               'invalido.'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
