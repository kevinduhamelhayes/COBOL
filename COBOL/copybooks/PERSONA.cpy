@@ -0,0 +1,19 @@
+      * Layout comun de una persona, compartido por los programas que
+      * manejan datos de personas (nombre, edad, sexo) para que todos
+      * describan el mismo registro de la misma manera.
+       01  persona.
+           05  nombre           PIC X(20).
+           05  edad             PIC 999.
+           05  sexo             PIC X.
+       01  persona-cadena REDEFINES persona PIC X(24).
+
+      * Segunda vista de los mismos 24 bytes de persona, como fecha
+      * de nacimiento (anio/mes/dia), al estilo del truco de reuso de
+      * FILER en Filer.cob: es la misma memoria, no un campo nuevo,
+      * asi que hay que leerla/usarla antes de cargar nombre/edad/
+      * sexo, que la pisan.
+       01  persona-fecha-nac REDEFINES persona.
+           05  FILLER           PIC X(16).
+           05  anio-nac         PIC 9(4).
+           05  mes-nac          PIC 9(2).
+           05  dia-nac          PIC 9(2).
