@@ -2,16 +2,56 @@
        PROGRAM-ID. Evaluador.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUMERO             PIC S9(3) VALUE 0.
+       01 NUMERO             PIC S9(4) VALUE ZERO.
+           88 NUMERO-SENTINELA VALUE 9999.
+       01 TOTAL-POSITIVOS    PIC 9(3) VALUE ZERO.
+       01 TOTAL-NEGATIVOS    PIC 9(3) VALUE ZERO.
+       01 TOTAL-CEROS        PIC 9(3) VALUE ZERO.
+       01 ACUMULADO          PIC S9(5) VALUE ZERO.
+       01 ENTRADA-VALIDA     PIC X VALUE 'N'.
+           88 ENTRADA-OK     VALUE 'S'.
+       01 NUMERO-TEXTO       PIC X(6).
 
        PROCEDURE DIVISION.
-           DISPLAY 'INGRESE UN NÚMERO: '
-           ACCEPT NUMERO
+      * Se sigue leyendo NUMERO hasta que el usuario ingresa el
+      * centinela 9999, en vez de pedir de antemano cuantos numeros
+      * va a evaluar.
+       MAIN-PROCEDURE.
+           PERFORM LEER-NUMERO-VALIDO
+           PERFORM UNTIL NUMERO-SENTINELA
+               PERFORM CLASIFICAR-NUMERO
+               PERFORM LEER-NUMERO-VALIDO
+           END-PERFORM
+
+           DISPLAY '--- Resumen ---'
+           DISPLAY 'POSITIVOS      : ' TOTAL-POSITIVOS
+           DISPLAY 'NEGATIVOS      : ' TOTAL-NEGATIVOS
+           DISPLAY 'CEROS          : ' TOTAL-CEROS
+           DISPLAY 'TOTAL ACUMULADO: ' ACUMULADO
+           STOP RUN.
+
+       LEER-NUMERO-VALIDO.
+           MOVE 'N' TO ENTRADA-VALIDA
+           PERFORM UNTIL ENTRADA-OK
+               DISPLAY 'INGRESE UN NUMERO (9999 PARA TERMINAR): '
+               ACCEPT NUMERO-TEXTO
+               IF FUNCTION TEST-NUMVAL(NUMERO-TEXTO) = 0
+                   COMPUTE NUMERO = FUNCTION NUMVAL(NUMERO-TEXTO)
+                   MOVE 'S' TO ENTRADA-VALIDA
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA, DEBE SER UN NUMERO.'
+               END-IF
+           END-PERFORM.
+
+       CLASIFICAR-NUMERO.
+           ADD NUMERO TO ACUMULADO
            IF NUMERO > 0
                DISPLAY 'EL NÚMERO ES POSITIVO.'
+               ADD 1 TO TOTAL-POSITIVOS
            ELSE IF NUMERO < 0
                DISPLAY 'EL NÚMERO ES NEGATIVO.'
+               ADD 1 TO TOTAL-NEGATIVOS
            ELSE
                DISPLAY 'EL NÚMERO ES CERO.'
-           END-IF
-           STOP RUN.
+               ADD 1 TO TOTAL-CEROS
+           END-IF.
