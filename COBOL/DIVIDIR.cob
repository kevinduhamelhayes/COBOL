@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVIDIR.
+       AUTHOR. Ejemplo.
+      * Subprograma de la libreria matematica del shop: divide dos
+      * numeros via la tabla de despacho.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY MATHPARM.
+
+       PROCEDURE DIVISION USING l-num1, l-num2, l-res, l-status.
+       MAIN-PROCEDURE.
+           MOVE 0 TO l-status
+           COMPUTE l-res = l-num1 / l-num2
+               ON SIZE ERROR
+                   MOVE 1 TO l-status
+           END-COMPUTE
+           EXIT PROGRAM.
+       END PROGRAM DIVIDIR.
