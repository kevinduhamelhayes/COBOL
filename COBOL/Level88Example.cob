@@ -1,15 +1,56 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Level88Example.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de nivel 88 (condiciones) en COBOL
+      * Ejemplo de uso de nivel 88 (condiciones) en COBOL
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-estados ASSIGN TO 'ESTADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-estados.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-estados.
+       01  registro-estado PIC X.
+
        WORKING-STORAGE SECTION.
        01  estado-civil    PIC X.
            88  soltero     VALUE 'S'.
            88  casado      VALUE 'C'.
+           88  divorciado  VALUE 'D'.
+           88  viudo       VALUE 'V'.
            88  otro        VALUE 'O'.
 
+       01  edad-persona    PIC 9(3) VALUE ZERO.
+      * Elegible para el descuento de la campana si es soltero o
+      * viudo y ademas mayor de 60, la regla combinada que hoy se
+      * calcula a mano en facturacion.
+       01  elegibilidad    PIC X VALUE 'N'.
+           88  ELEGIBLE-DESCUENTO VALUE 'S'.
+
+       01  fs-estados      PIC XX VALUE '00'.
+       01  fin-de-estados  PIC X VALUE 'N'.
+           88  eof-estados VALUE 'S'.
+
+       01  total-solteros    PIC 9(5) VALUE ZERO.
+       01  total-casados     PIC 9(5) VALUE ZERO.
+       01  total-divorciados PIC 9(5) VALUE ZERO.
+       01  total-viudos      PIC 9(5) VALUE ZERO.
+       01  total-otros       PIC 9(5) VALUE ZERO.
+       01  total-personas    PIC 9(5) VALUE ZERO.
+       01  idx-demo        PIC 9(2).
+
+       01  estados-demo.
+           05  FILLER PIC X VALUE 'S'.
+           05  FILLER PIC X VALUE 'C'.
+           05  FILLER PIC X VALUE 'O'.
+           05  FILLER PIC X VALUE 'D'.
+           05  FILLER PIC X VALUE 'V'.
+       01  estados-demo-tabla REDEFINES estados-demo.
+           05  estado-demo PIC X OCCURS 5 TIMES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE 'C' TO estado-civil
@@ -17,9 +58,77 @@
                DISPLAY 'La persona es soltera.'
            ELSE IF casado
                DISPLAY 'La persona es casada.'
+           ELSE IF divorciado
+               DISPLAY 'La persona es divorciada.'
+           ELSE IF viudo
+               DISPLAY 'La persona es viuda.'
            ELSE IF otro
                DISPLAY 'Otro estado civil.'
            ELSE
                DISPLAY 'Estado civil desconocido.'
            END-IF
-           STOP RUN. 
\ No newline at end of file
+
+           MOVE 65 TO edad-persona
+           PERFORM VERIFICAR-ELEGIBILIDAD
+           IF ELEGIBLE-DESCUENTO
+               DISPLAY 'Elegible para descuento.'
+           ELSE
+               DISPLAY 'No elegible para descuento.'
+           END-IF
+
+           PERFORM GENERAR-REPORTE-DEMOGRAFICO
+           STOP RUN.
+
+      * Regla de elegibilidad de descuento que hoy calcula a mano
+      * facturacion: soltero o viudo y mayor de 60 anios.
+       VERIFICAR-ELEGIBILIDAD.
+           MOVE 'N' TO elegibilidad
+           IF (soltero OR viudo) AND edad-persona > 60
+               MOVE 'S' TO elegibilidad
+           END-IF.
+
+      * Recorre ESTADOS.DAT (un codigo de estado civil por linea) y
+      * tabula cuantas personas hay en cada categoria del nivel 88
+      * de estado-civil. Si el archivo no existe, usa una tabla de
+      * ejemplo para que el reporte siga andando standalone.
+       GENERAR-REPORTE-DEMOGRAFICO.
+           OPEN INPUT archivo-estados
+           IF fs-estados = '00'
+               PERFORM UNTIL eof-estados
+                   READ archivo-estados INTO estado-civil
+                       AT END
+                           SET eof-estados TO TRUE
+                       NOT AT END
+                           PERFORM CLASIFICAR-ESTADO
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-estados
+           ELSE
+               PERFORM VARYING idx-demo FROM 1 BY 1
+                       UNTIL idx-demo > 5
+                   MOVE estado-demo(idx-demo) TO estado-civil
+                   PERFORM CLASIFICAR-ESTADO
+               END-PERFORM
+           END-IF
+
+           DISPLAY '--- Resumen demografico ---'
+           DISPLAY 'Solteros    : ' total-solteros
+           DISPLAY 'Casados     : ' total-casados
+           DISPLAY 'Divorciados : ' total-divorciados
+           DISPLAY 'Viudos      : ' total-viudos
+           DISPLAY 'Otros       : ' total-otros
+           DISPLAY 'Total       : ' total-personas.
+
+       CLASIFICAR-ESTADO.
+           ADD 1 TO total-personas
+           IF soltero
+               ADD 1 TO total-solteros
+           ELSE IF casado
+               ADD 1 TO total-casados
+           ELSE IF divorciado
+               ADD 1 TO total-divorciados
+           ELSE IF viudo
+               ADD 1 TO total-viudos
+           ELSE
+               ADD 1 TO total-otros
+           END-IF.
