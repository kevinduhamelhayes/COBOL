@@ -1,24 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RecordsRedefines.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de registros y REDEFINES en COBOL
+      * Ejemplo de uso de registros y REDEFINES en COBOL
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-personas ASSIGN TO 'PERSONAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-personas.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-personas.
+       01  registro-persona PIC X(24).
+
        WORKING-STORAGE SECTION.
-       01  persona.
-           05  nombre      PIC X(20).
-           05  edad       PIC 99.
-           05  sexo       PIC X.
-       01  persona-cadena REDEFINES persona PIC X(23).
+           COPY PERSONA.
+
+       01  fs-personas      PIC XX VALUE '00'.
+       01  hoy              PIC 9(8).
+       01  hoy-partes REDEFINES hoy.
+           05  hoy-anio     PIC 9(4).
+           05  hoy-mes      PIC 9(2).
+           05  hoy-dia      PIC 9(2).
+       01  edad-calculada   PIC 9(3).
 
        PROCEDURE DIVISION.
+      * persona-fecha-nac es una segunda vista (REDEFINES) de los
+      * mismos bytes que nombre/edad/sexo, asi que la fecha de
+      * nacimiento se carga y se consume primero -- antes de que
+      * MOVE 'Juan Perez...' TO nombre pise esa misma memoria con
+      * los datos reales de la persona.
        MAIN-PROCEDURE.
+           MOVE 1995 TO anio-nac
+           MOVE 08 TO mes-nac
+           MOVE 15 TO dia-nac
+           PERFORM CALCULAR-EDAD
+           DISPLAY 'Fecha de nacimiento: ' anio-nac '-' mes-nac
+               '-' dia-nac
+
            MOVE 'Juan Perez         ' TO nombre
-           MOVE 30 TO edad
+           MOVE edad-calculada TO edad
            MOVE 'M' TO sexo
            DISPLAY 'Registro persona:'
            DISPLAY 'Nombre: ' nombre
            DISPLAY 'Edad: ' edad
            DISPLAY 'Sexo: ' sexo
            DISPLAY 'Como cadena: ' persona-cadena
-           STOP RUN. 
\ No newline at end of file
+           PERFORM GRABAR-PERSONA
+           STOP RUN.
+
+      * La edad ya no se carga a mano: se calcula a partir de la
+      * fecha de nacimiento leida por el REDEFINES y la fecha de
+      * hoy, asi no queda desactualizada con el paso del tiempo.
+       CALCULAR-EDAD.
+           ACCEPT hoy FROM DATE YYYYMMDD
+           COMPUTE edad-calculada = hoy-anio - anio-nac
+           IF hoy-mes < mes-nac
+               OR (hoy-mes = mes-nac AND hoy-dia < dia-nac)
+               SUBTRACT 1 FROM edad-calculada
+           END-IF.
+
+      * Agrega el registro aplanado a PERSONAS.DAT, un archivo
+      * maestro que va creciendo corrida tras corrida en lugar de
+      * mostrarse una vez por pantalla y perderse.
+       GRABAR-PERSONA.
+           OPEN EXTEND archivo-personas
+           IF fs-personas = '05' OR fs-personas = '35'
+               OPEN OUTPUT archivo-personas
+           END-IF
+           MOVE persona-cadena TO registro-persona
+           WRITE registro-persona
+           CLOSE archivo-personas.
