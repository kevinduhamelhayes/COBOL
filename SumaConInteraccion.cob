@@ -1,22 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddTwoNumbers.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-montos ASSIGN TO 'MONTOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MONTOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-montos.
+       01  registro-monto PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 NUM1        PIC 9(5).
        01 NUM2        PIC 9(5).
        01 TOTAL       PIC 9(6).
        01 ANSWER      PIC Z(6)9.
-       
+       01 MODO        PIC X VALUE '1'.
+       01 FS-MONTOS   PIC XX VALUE '00'.
+       01 FIN-DE-MONTOS PIC X VALUE 'N'.
+           88 EOF-MONTOS VALUE 'S'.
+
+      * Alternas con signo para poder procesar reversas y creditos:
+      * un monto sin signo mas un indicador D/C, en vez de solo poder
+      * sumar dos importes positivos.
+       01 MONTO-AJUSTE    PIC 9(5).
+       01 INDICADOR-DC    PIC X VALUE 'D'.
+           88 ES-DEBITO   VALUE 'D'.
+           88 ES-CREDITO  VALUE 'C'.
+       01 NUM1-S          PIC S9(5).
+       01 TOTAL-AJUSTES-S PIC S9(6) VALUE ZERO.
+       01 ANSWER-S        PIC -(6)9.
+
        PROCEDURE DIVISION.
+           DISPLAY "Modo (1=Dos numeros, 2=Lote de archivo, ".
+           DISPLAY "3=Ajuste debito/credito): ".
+           ACCEPT MODO.
+
+           EVALUATE MODO
+               WHEN '2'
+                   PERFORM SUMAR-LOTE
+               WHEN '3'
+                   PERFORM SUMAR-AJUSTE
+               WHEN OTHER
+                   PERFORM SUMAR-DOS-NUMEROS
+           END-EVALUATE.
+           STOP RUN.
+
+       SUMAR-DOS-NUMEROS.
            DISPLAY "Ingrese el primer número (hasta 5 dígitos): ".
            ACCEPT NUM1.
-           
+
            DISPLAY "Ingrese el segundo número (hasta 5 dígitos): ".
            ACCEPT NUM2.
-           
-           COMPUTE TOTAL = NUM1 + NUM2.
-           
+
+           COMPUTE TOTAL = NUM1 + NUM2
+               ON SIZE ERROR
+                   DISPLAY "ADVERTENCIA: la suma desborda TOTAL."
+                   MOVE ZERO TO TOTAL
+           END-COMPUTE.
+
            MOVE TOTAL TO ANSWER.
-           
+
            DISPLAY "La suma de los dos números es: " ANSWER.
-           STOP RUN.                                               
+
+      * Acumula los montos de MONTOS.DAT y muestra un total corrido
+      * ademas del total general, como cualquier utilitario de totales.
+       SUMAR-LOTE.
+           MOVE ZERO TO TOTAL
+           OPEN INPUT archivo-montos
+           IF FS-MONTOS NOT = '00'
+               DISPLAY "No se pudo abrir MONTOS.DAT, status=" FS-MONTOS
+           ELSE
+               PERFORM UNTIL EOF-MONTOS
+                   READ archivo-montos
+                       AT END
+                           SET EOF-MONTOS TO TRUE
+                       NOT AT END
+                           ADD registro-monto TO TOTAL
+                           MOVE TOTAL TO ANSWER
+                           DISPLAY "Total corrido: " ANSWER
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-montos
+               MOVE TOTAL TO ANSWER
+               DISPLAY "Total general: " ANSWER
+           END-IF.
+
+      * Procesa un ajuste de debito o credito: un monto sin signo mas
+      * un indicador D/C que define si se suma o se resta del total
+      * de ajustes, para manejar reversas y creditos de fin de dia.
+       SUMAR-AJUSTE.
+           DISPLAY "Monto del ajuste (hasta 5 digitos): ".
+           ACCEPT MONTO-AJUSTE.
+
+           DISPLAY "Indicador (D=Debito, C=Credito): ".
+           ACCEPT INDICADOR-DC.
+
+           IF ES-CREDITO
+               COMPUTE NUM1-S = 0 - MONTO-AJUSTE
+           ELSE
+               MOVE MONTO-AJUSTE TO NUM1-S
+           END-IF
+
+           ADD NUM1-S TO TOTAL-AJUSTES-S
+               ON SIZE ERROR
+                   DISPLAY "ADVERTENCIA: el ajuste desborda el total."
+           END-ADD.
+
+           MOVE TOTAL-AJUSTES-S TO ANSWER-S.
+           DISPLAY "Total de ajustes: " ANSWER-S.
