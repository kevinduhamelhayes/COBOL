@@ -4,30 +4,200 @@
        DATE-WRITTEN. September 6, 2023.
        REMARKS. COBOL-styled Cover Letter for AS/400 position.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-solicitantes ASSIGN TO 'APPLICANTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SOLICITANTES.
+           SELECT archivo-carta ASSIGN TO 'COVERLETTER.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CARTA.
+           SELECT archivo-companias ASSIGN TO 'COMPANIAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS comp-codigo
+               FILE STATUS IS FS-COMPANIAS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-solicitantes.
+       01  registro-solicitante.
+           05  sol-nombre           PIC X(30).
+           05  sol-email            PIC X(30).
+           05  sol-telefono         PIC X(15).
+           05  sol-compania-codigo  PIC X(06).
+
+       FD  archivo-carta.
+       01  registro-carta      PIC X(200).
+
+      * Directorio de empresas por codigo, para que la carta busque
+      * el contacto y domicilio correctos en vez de usar siempre el
+      * mismo gerente y compania hardcodeados.
+       FD  archivo-companias.
+       01  registro-compania.
+           05  comp-codigo     PIC X(06).
+           05  comp-nombre     PIC X(30).
+           05  comp-gerente    PIC X(30).
+           05  comp-domicilio  PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 APPLICANT-DETAILS.
           05 APPLICANT-NAME      PIC X(30) VALUE 'Kevin Duhamel Hayes'.
-          05 APPLICANT-EMAIL     PIC X(30) VALUE 'kevinduhamelh@gmail.com'.
+          05 APPLICANT-EMAIL     PIC X(30)
+              VALUE 'kevinduhamelh@gmail.com'.
           05 APPLICANT-PHONE     PIC X(15) VALUE '+543415883040'.
-       
+
        01 COMPANY-DETAILS.
+          05 COMPANY-CODE        PIC X(06) VALUE 'PATIT'.
           05 COMPANY-NAME        PIC X(30) VALUE 'Patagonia IT'.
           05 HIRING-MANAGER      PIC X(30) VALUE 'rrhh'.
-          
+          05 COMPANY-ADDRESS     PIC X(40) VALUE SPACES.
+
+      * Valores por defecto de COMPANY-DETAILS, para poder restaurarlos
+      * en cada busqueda cuando el codigo de compania no esta dado de
+      * alta en COMPANIAS.DAT, en vez de dejar los datos de la compania
+      * anterior pegados en la carta.
+       01 COMPANY-DETAILS-DEFAULT.
+          05 COMPANY-NAME-DFLT    PIC X(30) VALUE 'Patagonia IT'.
+          05 HIRING-MANAGER-DFLT  PIC X(30) VALUE 'rrhh'.
+          05 COMPANY-ADDRESS-DFLT PIC X(40) VALUE SPACES.
+
+       01 FS-SOLICITANTES        PIC XX VALUE '00'.
+       01 FS-CARTA               PIC XX VALUE '00'.
+       01 FS-COMPANIAS           PIC XX VALUE '00'.
+       01 FIN-DE-SOLICITANTES    PIC X VALUE 'N'.
+           88  EOF-SOLICITANTES  VALUE 'S'.
+       01 LINEA-CARTA            PIC X(200).
+
        PROCEDURE DIVISION.
-       DISPLAY 'Dear ' HIRING-MANAGER ' of ' COMPANY-NAME ', '.
-       DISPLAY ' '.
-       DISPLAY 'I am writing to express my keen interest in the COBOL AS/400 developer position at ' COMPANY-NAME '. With my extensive experience in COBOL programming, especially in the AS/400 environment, I am confident in my ability to contribute effectively to your team.'.
-       DISPLAY ' '.
-       DISPLAY 'Having worked on various legacy systems, I appreciate the intricacies of COBOL and understand the importance of maintaining and updating these systems for modern business needs. I am eager to bring my expertise to ' COMPANY-NAME ' and collaborate with your team to achieve our mutual goals.'.
-       DISPLAY ' '.
-       DISPLAY 'Thank you for considering my application. I am looking forward to the opportunity of discussing my potential contributions to your team. Please find my contact details below:'.
-       DISPLAY 'Name: ' APPLICANT-NAME.
-       DISPLAY 'Email: ' APPLICANT-EMAIL.
-       DISPLAY 'Phone: ' APPLICANT-PHONE.
-       DISPLAY ' '.
-       DISPLAY 'Sincerely,'.
-       DISPLAY ' '.
-       DISPLAY APPLICANT-NAME.
-       STOP RUN.
\ No newline at end of file
+       MAIN-PROCEDURE.
+           OPEN INPUT archivo-solicitantes
+           IF FS-SOLICITANTES = '00'
+               PERFORM UNTIL EOF-SOLICITANTES
+                   READ archivo-solicitantes
+                       AT END
+                           SET EOF-SOLICITANTES TO TRUE
+                       NOT AT END
+                           MOVE sol-nombre TO APPLICANT-NAME
+                           MOVE sol-email TO APPLICANT-EMAIL
+                           MOVE sol-telefono TO APPLICANT-PHONE
+                           MOVE sol-compania-codigo TO COMPANY-CODE
+                           PERFORM BUSCAR-COMPANIA
+                           PERFORM GENERAR-CARTA
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-solicitantes
+           ELSE
+               PERFORM BUSCAR-COMPANIA
+               PERFORM GENERAR-CARTA
+           END-IF
+           STOP RUN.
+
+      * Busca la compania por codigo en el directorio COMPANIAS.DAT;
+      * si no existe el directorio o el codigo no esta dado de alta,
+      * se restauran los valores por defecto de COMPANY-DETAILS en
+      * lugar de dejar pegados los datos de la compania anterior.
+       BUSCAR-COMPANIA.
+           MOVE COMPANY-NAME-DFLT TO COMPANY-NAME
+           MOVE HIRING-MANAGER-DFLT TO HIRING-MANAGER
+           MOVE COMPANY-ADDRESS-DFLT TO COMPANY-ADDRESS
+           OPEN INPUT archivo-companias
+           IF FS-COMPANIAS = '00'
+               MOVE COMPANY-CODE TO comp-codigo
+               READ archivo-companias
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE comp-nombre TO COMPANY-NAME
+                       MOVE comp-gerente TO HIRING-MANAGER
+                       MOVE comp-domicilio TO COMPANY-ADDRESS
+               END-READ
+               CLOSE archivo-companias
+           END-IF.
+
+      * Arma la carta de presentacion con los datos actuales del
+      * solicitante/compania, la muestra por pantalla y la agrega a
+      * COVERLETTER.OUT para que quede un registro de cada corrida.
+       GENERAR-CARTA.
+           MOVE COMPANY-NAME TO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+
+           MOVE COMPANY-ADDRESS TO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           STRING 'Dear ' HIRING-MANAGER ' of ' COMPANY-NAME ', '
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           STRING
+               'I am writing to express my keen interest in the '
+               'COBOL AS/400 developer position at ' COMPANY-NAME
+               '. With my extensive experience in COBOL '
+               'programming, especially in the AS/400 environment, '
+               'I am confident in my ability to contribute '
+               'effectively to your team.'
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           STRING
+               'Having worked on various legacy systems, I '
+               'appreciate the intricacies of COBOL and understand '
+               'the importance of maintaining and updating these '
+               'systems for modern business needs. I am eager to '
+               'bring my expertise to ' COMPANY-NAME
+               ' and collaborate with your team to achieve our '
+               'mutual goals.'
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           STRING
+               'Thank you for considering my application. I am '
+               'looking forward to the opportunity of discussing '
+               'my potential contributions to your team. Please '
+               'find my contact details below:'
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+
+           STRING 'Name: ' APPLICANT-NAME
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+
+           STRING 'Email: ' APPLICANT-EMAIL
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+
+           STRING 'Phone: ' APPLICANT-PHONE
+               DELIMITED BY SIZE INTO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           MOVE 'Sincerely,' TO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM ESCRIBIR-LINEA-VACIA
+
+           MOVE APPLICANT-NAME TO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA.
+
+      * Muestra la linea armada en LINEA-CARTA y la agrega a
+      * COVERLETTER.OUT, siguiendo el mismo patron de apertura en
+      * EXTEND (con fallback a OUTPUT la primera vez) que ya usa
+      * DeclarativesError para su log de errores.
+       ESCRIBIR-LINEA.
+           DISPLAY LINEA-CARTA
+           OPEN EXTEND archivo-carta
+           IF FS-CARTA NOT = '00'
+               OPEN OUTPUT archivo-carta
+           END-IF
+           MOVE LINEA-CARTA TO registro-carta
+           WRITE registro-carta
+           CLOSE archivo-carta
+           MOVE SPACES TO LINEA-CARTA.
+
+       ESCRIBIR-LINEA-VACIA.
+           MOVE SPACES TO LINEA-CARTA
+           PERFORM ESCRIBIR-LINEA.
