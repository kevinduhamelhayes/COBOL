@@ -1,26 +1,114 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. LEVEL88.
-      DATA DIVISION.  
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 EDAD PIC 999.
-          88 JOVEN VALUE 1 THRU 30.
-          88 ADULTO VALUE 31 THRU 60.
-          88 VIEJO VALUE 61 THRU 100.
-
-      PROCEDURE DIVISION.
-      MAIN-PROGRAM.
-          DISPLAY "INGRESE SU EDAD: ".
-          ACCEPT EDAD.
-          IF JOVEN
-              DISPLAY "USTED ES JOVEN"
-          ELSE 
-              IF ADULTO
-                  DISPLAY "USTED ES ADULTO"
-              ELSE 
-                  IF VIEJO
-                      DISPLAY "USTED ES VIEJO"
-                  END-IF
-              END-IF
-          END-IF.
-          STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEVEL88.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-edades ASSIGN TO 'EDADES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EDADES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-edades.
+       01  registro-edad PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01 EDAD PIC 999.
+           88 JOVEN VALUE 1 THRU 30.
+           88 ADULTO VALUE 31 THRU 60.
+           88 VIEJO VALUE 61 THRU 100.
+
+       01 FS-EDADES        PIC XX VALUE '00'.
+       01 FIN-DE-EDADES    PIC X VALUE 'N'.
+           88 EOF-EDADES   VALUE 'S'.
+
+       01 TOTAL-JOVENES    PIC 9(5) VALUE ZERO.
+       01 TOTAL-ADULTOS    PIC 9(5) VALUE ZERO.
+       01 TOTAL-VIEJOS     PIC 9(5) VALUE ZERO.
+       01 TOTAL-EDADES     PIC 9(5) VALUE ZERO.
+       01 IDX-DEMO         PIC 9(2).
+
+       01 PCT-JOVENES      PIC 999V99 VALUE ZERO.
+       01 PCT-ADULTOS      PIC 999V99 VALUE ZERO.
+       01 PCT-VIEJOS       PIC 999V99 VALUE ZERO.
+
+       01 EDADES-DEMO.
+           05 FILLER PIC 999 VALUE 15.
+           05 FILLER PIC 999 VALUE 45.
+           05 FILLER PIC 999 VALUE 70.
+           05 FILLER PIC 999 VALUE 25.
+           05 FILLER PIC 999 VALUE 80.
+       01 EDADES-DEMO-TABLA REDEFINES EDADES-DEMO.
+           05 EDAD-DEMO PIC 999 OCCURS 5 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "INGRESE SU EDAD: ".
+           ACCEPT EDAD.
+           IF JOVEN
+               DISPLAY "USTED ES JOVEN"
+           ELSE
+               IF ADULTO
+                   DISPLAY "USTED ES ADULTO"
+               ELSE
+                   IF VIEJO
+                       DISPLAY "USTED ES VIEJO"
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM GENERAR-REPORTE-EDADES.
+           STOP RUN.
+
+      * Recorre EDADES.DAT (una edad por linea) y tabula cuantas
+      * personas caen en cada nivel 88 de EDAD. Si el archivo no
+      * existe, usa una tabla de ejemplo para que el reporte ande
+      * standalone.
+       GENERAR-REPORTE-EDADES.
+           OPEN INPUT archivo-edades
+           IF FS-EDADES = '00'
+               PERFORM UNTIL EOF-EDADES
+                   READ archivo-edades INTO EDAD
+                       AT END
+                           SET EOF-EDADES TO TRUE
+                       NOT AT END
+                           PERFORM CLASIFICAR-EDAD
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-edades
+           ELSE
+               PERFORM VARYING IDX-DEMO FROM 1 BY 1
+                       UNTIL IDX-DEMO > 5
+                   MOVE EDAD-DEMO(IDX-DEMO) TO EDAD
+                   PERFORM CLASIFICAR-EDAD
+               END-PERFORM
+           END-IF.
+
+           IF TOTAL-EDADES > ZERO
+               COMPUTE PCT-JOVENES =
+                   (TOTAL-JOVENES * 100) / TOTAL-EDADES
+               COMPUTE PCT-ADULTOS =
+                   (TOTAL-ADULTOS * 100) / TOTAL-EDADES
+               COMPUTE PCT-VIEJOS =
+                   (TOTAL-VIEJOS * 100) / TOTAL-EDADES
+           END-IF.
+
+           DISPLAY "--- Reporte de edades ---".
+           DISPLAY "Jovenes : " TOTAL-JOVENES " (" PCT-JOVENES "%)".
+           DISPLAY "Adultos : " TOTAL-ADULTOS " (" PCT-ADULTOS "%)".
+           DISPLAY "Viejos  : " TOTAL-VIEJOS " (" PCT-VIEJOS "%)".
+           DISPLAY "Total   : " TOTAL-EDADES.
+
+       CLASIFICAR-EDAD.
+           ADD 1 TO TOTAL-EDADES
+           IF JOVEN
+               ADD 1 TO TOTAL-JOVENES
+           ELSE
+               IF ADULTO
+                   ADD 1 TO TOTAL-ADULTOS
+               ELSE
+                   IF VIEJO
+                       ADD 1 TO TOTAL-VIEJOS
+                   END-IF
+               END-IF
+           END-IF.
