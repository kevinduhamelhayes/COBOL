@@ -1,43 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfEvaluate.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de IF/ELSE y EVALUATE en COBOL
+      * Ejemplo de uso de IF/ELSE y EVALUATE en COBOL
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT log-auditoria ASSIGN TO 'AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-auditoria.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  log-auditoria.
+       01  registro-auditoria PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  numero1         PIC 9(2) VALUE 10.
        01  numero2         PIC 9(2) VALUE 20.
-       01  resultado       PIC 9(3).
+       01  resultado       PIC S9(3).
        01  operacion       PIC X VALUE '+'.
+           88  SALIR-OP    VALUE 'Q' 'q'.
+
+       01  fs-auditoria    PIC XX VALUE '00'.
+       01  ws-fecha-hora.
+           05  ws-fecha    PIC 9(8).
+           05  ws-hora     PIC 9(8).
+       01  linea-auditoria.
+           05  aud-fecha       PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  aud-hora        PIC 9(6).
+           05  FILLER          PIC X VALUE SPACE.
+           05  aud-operacion   PIC X.
+           05  FILLER          PIC X VALUE SPACE.
+           05  aud-numero1     PIC 9(2).
+           05  FILLER          PIC X VALUE SPACE.
+           05  aud-numero2     PIC 9(2).
+           05  FILLER          PIC X VALUE SPACE.
+           05  aud-resultado   PIC X(20).
 
        PROCEDURE DIVISION.
+      * El loop se repite hasta que el usuario ingresa el valor
+      * centinela 'Q' en el campo operacion, en vez de preguntar
+      * aparte si quiere seguir.
        MAIN-PROCEDURE.
-           * Uso de IF/ELSE
+           PERFORM PROCESAR-OPERACION UNTIL SALIR-OP
+           STOP RUN.
+
+      * Cada operacion resuelta por el EVALUATE deja una linea en
+      * AUDITORIA.LOG con la fecha, hora, operacion y resultado.
+       REGISTRAR-AUDITORIA.
+           ACCEPT ws-fecha FROM DATE YYYYMMDD
+           ACCEPT ws-hora FROM TIME
+           MOVE ws-fecha TO aud-fecha
+           MOVE ws-hora(1:6) TO aud-hora
+           MOVE operacion TO aud-operacion
+           MOVE numero1 TO aud-numero1
+           MOVE numero2 TO aud-numero2
+           MOVE resultado TO aud-resultado
+
+           OPEN EXTEND log-auditoria
+           IF fs-auditoria NOT = '00'
+               OPEN OUTPUT log-auditoria
+           END-IF
+           MOVE linea-auditoria TO registro-auditoria
+           WRITE registro-auditoria
+           CLOSE log-auditoria.
+
+      * Pide los operandos y la operacion, la resuelve con IF/ELSE
+      * y EVALUATE. Ingresar 'Q' en operacion es la senal para
+      * terminar la sesion en vez de calcular otra vez.
+       PROCESAR-OPERACION.
+           DISPLAY 'Ingrese el primer numero: '
+           ACCEPT numero1
+           DISPLAY 'Ingrese el segundo numero: '
+           ACCEPT numero2
+
            IF numero1 > numero2
                DISPLAY 'numero1 es mayor que numero2'
            ELSE
                DISPLAY 'numero1 NO es mayor que numero2'
            END-IF
 
-           * Uso de EVALUATE (switch/case)
-           EVALUATE operacion
-               WHEN '+'
-                   COMPUTE resultado = numero1 + numero2
-                   DISPLAY 'Suma: ' resultado
-               WHEN '-'
-                   COMPUTE resultado = numero1 - numero2
-                   DISPLAY 'Resta: ' resultado
-               WHEN '*'
-                   COMPUTE resultado = numero1 * numero2
-                   DISPLAY 'Multiplicacion: ' resultado
-               WHEN '/'
-                   IF numero2 NOT = 0
-                       COMPUTE resultado = numero1 / numero2
-                       DISPLAY 'Division: ' resultado
-                   ELSE
-                       DISPLAY 'No se puede dividir por cero.'
-                   END-IF
-               WHEN OTHER
-                   DISPLAY 'Operacion no reconocida.'
-           END-EVALUATE
-           STOP RUN. 
\ No newline at end of file
+           DISPLAY 'Operacion (+ - * / %, Q para terminar): '
+           ACCEPT operacion
+
+           IF NOT SALIR-OP
+               EVALUATE operacion
+                   WHEN '+'
+                       COMPUTE resultado = numero1 + numero2
+                       DISPLAY 'Suma: ' resultado
+                   WHEN '-'
+                       COMPUTE resultado = numero1 - numero2
+                       DISPLAY 'Resta: ' resultado
+                   WHEN '*'
+                       COMPUTE resultado = numero1 * numero2
+                       DISPLAY 'Multiplicacion: ' resultado
+                   WHEN '/'
+                       IF numero2 NOT = 0
+                           COMPUTE resultado = numero1 / numero2
+                           DISPLAY 'Division: ' resultado
+                       ELSE
+                           DISPLAY 'No se puede dividir por cero.'
+                       END-IF
+                   WHEN '%'
+                       IF numero2 NOT = 0
+                           COMPUTE resultado = FUNCTION MOD(numero1,
+                               numero2)
+                           DISPLAY 'Residuo: ' resultado
+                       ELSE
+                           DISPLAY 'No se puede dividir por cero.'
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY 'Operacion no reconocida.'
+               END-EVALUATE
+
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
