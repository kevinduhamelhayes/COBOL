@@ -1,23 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DeclarativesError.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de DECLARATIVES para control de errores en COBOL
+      * Ejemplo de uso de DECLARATIVES para control de errores en COBOL
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT archivo ASSIGN TO 'noexiste.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+      * ASSIGN DYNAMIC (no el ASSIGN TO por defecto de -std=ibm, que es
+      * external y no toma el contenido de ws-nombre-archivo como un
+      * path en tiempo de ejecucion): asi ARCHIVO-VALIDAR realmente
+      * selecciona el archivo a abrir en cada corrida.
+           SELECT archivo ASSIGN DYNAMIC ws-nombre-archivo
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-archivo.
+           SELECT log-errores ASSIGN TO 'error.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-log.
+           SELECT checkpoint ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-checkpoint.
 
        DATA DIVISION.
        FILE SECTION.
        FD  archivo.
        01  registro  PIC X(50).
+       FD  log-errores.
+       01  registro-log PIC X(100).
+       FD  checkpoint.
+       01  registro-checkpoint.
+           05  chk-archivo      PIC X(100).
+           05  chk-registros    PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
            88  eof             VALUE 'S'.
            88  not-eof         VALUE 'N'.
+       01  fs-archivo          PIC XX VALUE '00'.
+       01  fs-log              PIC XX VALUE '00'.
+       01  fs-checkpoint       PIC XX VALUE '00'.
+       01  ultima-operacion    PIC X(10) VALUE SPACES.
+       01  registros-omitir    PIC 9(9) VALUE ZERO.
+       01  registros-procesados PIC 9(9) VALUE ZERO.
+       01  ws-fecha-hora.
+           05  ws-fecha        PIC 9(8).
+           05  ws-hora         PIC 9(8).
+       01  ws-timestamp        PIC X(19).
+       01  ws-nombre-archivo   PIC X(100) VALUE SPACES.
+       01  fin-normal          PIC X VALUE 'N'.
+           88  FIN-OK          VALUE 'S'.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -26,18 +56,110 @@
        ERROR-PROCESO.
            DISPLAY 'Â¡Error al abrir o leer el archivo!'
            MOVE 'S' TO fin-de-archivo
+           PERFORM REGISTRAR-ERROR
            EXIT.
        END DECLARATIVES.
 
        MAIN-PROCEDURE.
+           PERFORM OBTENER-NOMBRE-ARCHIVO
+           PERFORM LEER-CHECKPOINT
+           MOVE 'OPEN' TO ultima-operacion
            OPEN INPUT archivo
            PERFORM UNTIL eof
+               MOVE 'READ' TO ultima-operacion
                READ archivo
                    AT END
                        SET eof TO TRUE
+                       SET FIN-OK TO TRUE
                    NOT AT END
-                       DISPLAY 'Leido: ' registro
+                       ADD 1 TO registros-procesados
+                       IF registros-procesados > registros-omitir
+                           DISPLAY 'Leido: ' registro
+                       END-IF
+                       PERFORM GRABAR-CHECKPOINT
                END-READ
            END-PERFORM
            CLOSE archivo
-           STOP RUN. 
\ No newline at end of file
+           IF FIN-OK
+               PERFORM REINICIAR-CHECKPOINT
+           END-IF
+           STOP RUN.
+
+      * El archivo a validar se toma de la variable de entorno
+      * ARCHIVO-VALIDAR para que este mismo manejo de errores via
+      * declaratives pueda apuntarse contra cualquier archivo de
+      * produccion sin recompilar; si no esta definida, ACCEPT desde
+      * consola y, si tampoco se informa nada, se usa el valor por
+      * defecto de siempre.
+       OBTENER-NOMBRE-ARCHIVO.
+           ACCEPT ws-nombre-archivo FROM ENVIRONMENT 'ARCHIVO-VALIDAR'
+           IF ws-nombre-archivo = SPACES
+               DISPLAY 'Archivo a validar (ENTER para noexiste.txt): '
+                   WITH NO ADVANCING
+               ACCEPT ws-nombre-archivo
+           END-IF
+           IF ws-nombre-archivo = SPACES
+               MOVE 'noexiste.txt' TO ws-nombre-archivo
+           END-IF
+           EXIT.
+
+      * Si un run anterior dejo un checkpoint PARA ESTE MISMO ARCHIVO,
+      * arrancamos despues del ultimo registro procesado en lugar de
+      * reprocesar todo el archivo; un checkpoint de otro archivo (o
+      * ninguno) no omite nada.
+       LEER-CHECKPOINT.
+           MOVE ZERO TO registros-omitir
+           OPEN INPUT checkpoint
+           IF fs-checkpoint = '00'
+               READ checkpoint
+                   NOT AT END
+                       IF chk-archivo = ws-nombre-archivo
+                           MOVE chk-registros TO registros-omitir
+                       END-IF
+               END-READ
+               CLOSE checkpoint
+           END-IF
+           EXIT.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint
+           MOVE ws-nombre-archivo TO chk-archivo
+           MOVE registros-procesados TO chk-registros
+           WRITE registro-checkpoint
+           CLOSE checkpoint
+           EXIT.
+
+      * Se llega aca solo por AT END genuino (no por el camino de
+      * DECLARATIVES), asi que el archivo se proceso completo: el
+      * checkpoint de este archivo se reinicia a 0 para que la
+      * proxima corrida normal contra el mismo archivo no se
+      * encuentre con todos los registros ya "omitidos".
+       REINICIAR-CHECKPOINT.
+           MOVE ZERO TO registros-procesados
+           PERFORM GRABAR-CHECKPOINT
+           EXIT.
+
+      * Escribe una linea con fecha, archivo, operacion y status en el
+      * log de errores para que el turno siguiente sepa que fallo anoche.
+       REGISTRAR-ERROR.
+           ACCEPT ws-fecha FROM DATE YYYYMMDD
+           ACCEPT ws-hora FROM TIME
+           STRING ws-fecha DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ws-hora DELIMITED BY SIZE
+               INTO ws-timestamp
+           OPEN EXTEND log-errores
+           IF fs-log = '05' OR fs-log = '35'
+               OPEN OUTPUT log-errores
+           END-IF
+           STRING ws-timestamp DELIMITED BY SIZE
+               ' archivo=' DELIMITED BY SIZE
+               ws-nombre-archivo DELIMITED BY SPACE
+               ' operacion=' DELIMITED BY SIZE
+               ultima-operacion DELIMITED BY SIZE
+               ' status=' DELIMITED BY SIZE
+               fs-archivo DELIMITED BY SIZE
+               INTO registro-log
+           WRITE registro-log
+           CLOSE log-errores
+           EXIT.
