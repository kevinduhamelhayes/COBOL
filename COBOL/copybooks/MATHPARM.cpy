@@ -0,0 +1,8 @@
+      * Layout comun de parametros para los subprogramas de la tabla
+      * de despacho matematica (SUMAR, RESTAR, MULTIPLI, DIVIDIR),
+      * para que todos reciban y devuelvan los valores de la misma
+      * manera en lugar de redeclarar los mismos cuatro campos.
+       01  l-num1          PIC 9(3).
+       01  l-num2          PIC 9(3).
+       01  l-res           PIC S9(4).
+       01  l-status        PIC 9.
