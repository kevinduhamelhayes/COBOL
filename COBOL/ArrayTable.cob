@@ -1,25 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ArrayTable.
        AUTHOR. Ejemplo.
-       * Ejemplo de uso de tablas (arrays) en COBOL
+      * Ejemplo de uso de tablas (arrays) en COBOL
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-numeros ASSIGN TO 'NUMEROS-IN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-numeros.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-numeros.
+       01  registro-numero PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  tabla-numeros.
-           05  numeros   PIC 9(3) OCCURS 1 TO 10 TIMES DEPENDING ON cantidad.
+           05  numeros   PIC 9(3)
+               OCCURS 1 TO 10 TIMES DEPENDING ON cantidad
+               ASCENDING KEY IS numeros
+               INDEXED BY idx-numeros.
        01  cantidad     PIC 9(2) VALUE 5.
        01  i            PIC 9(2).
+       01  j            PIC 9(2).
+       01  temporal     PIC 9(3).
+       01  valor-buscado PIC 9(3).
+       01  fs-numeros   PIC XX VALUE '00'.
+       01  total-numeros PIC 9(5) VALUE ZERO.
+       01  promedio-numeros PIC 9(3)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           * Inicializar la tabla
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad
-               MOVE i TO numeros(i)
-           END-PERFORM
+           PERFORM CARGAR-TABLA
+           PERFORM ORDENAR-TABLA
 
-           * Mostrar los valores de la tabla
+      * Mostrar los valores de la tabla
            DISPLAY 'Valores en la tabla:'
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad
                DISPLAY 'Elemento ' i ': ' numeros(i)
            END-PERFORM
-           STOP RUN. 
\ No newline at end of file
+
+           PERFORM BUSCAR-VALOR
+           PERFORM CALCULAR-ESTADISTICAS
+           STOP RUN.
+
+      * OCCURS DEPENDING ON deja indefinido que pasa fuera del rango
+      * declarado (1 TO 10), asi que se corta el programa si cantidad
+      * vino en 0 o por encima de 10 en lugar de seguir con la tabla
+      * en un estado no soportado por el compilador.
+       VALIDAR-CANTIDAD.
+           IF cantidad < 1 OR cantidad > 10
+               DISPLAY 'ERROR: cantidad fuera de rango (1-10): '
+                   cantidad
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Si existe un archivo de entrada, la cantidad y los valores de
+      * la tabla salen de ahi; si no, se usa la carga secuencial 1..N
+      * de siempre para que el demo siga andando standalone.
+       CARGAR-TABLA.
+           OPEN INPUT archivo-numeros
+           IF fs-numeros = '00'
+               READ archivo-numeros INTO cantidad
+               PERFORM VALIDAR-CANTIDAD
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad
+                   READ archivo-numeros INTO numeros(i)
+                       AT END
+                           DISPLAY 'ERROR: el archivo de numeros tiene '
+                               'menos datos que la cantidad declarada: '
+                               cantidad
+                           MOVE 16 TO RETURN-CODE
+                           CLOSE archivo-numeros
+                           STOP RUN
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-numeros
+           ELSE
+               PERFORM VALIDAR-CANTIDAD
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad
+                   MOVE i TO numeros(i)
+               END-PERFORM
+           END-IF.
+
+      * La tabla llega desordenada cuando viene de un archivo real, y
+      * SEARCH ALL exige orden ascendente por la ASCENDING KEY.
+       ORDENAR-TABLA.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad - 1
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > cantidad - i
+                   IF numeros(j) > numeros(j + 1)
+                       MOVE numeros(j) TO temporal
+                       MOVE numeros(j + 1) TO numeros(j)
+                       MOVE temporal TO numeros(j + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       BUSCAR-VALOR.
+           DISPLAY 'Ingrese un valor a buscar: '
+           ACCEPT valor-buscado
+           SET idx-numeros TO 1
+           SEARCH ALL numeros
+               AT END
+                   DISPLAY valor-buscado ' no esta en la tabla.'
+               WHEN numeros(idx-numeros) = valor-buscado
+                   DISPLAY valor-buscado ' encontrado en la posicion '
+                       idx-numeros
+           END-SEARCH.
+
+      * Total y promedio de la tabla cargada, para que el demo de
+      * arrays produzca un numero real en lugar de solo repetir lo
+      * que se cargo.
+       CALCULAR-ESTADISTICAS.
+           MOVE ZERO TO total-numeros
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > cantidad
+               ADD numeros(i) TO total-numeros
+           END-PERFORM
+           COMPUTE promedio-numeros = total-numeros / cantidad
+           DISPLAY 'Total de la tabla  : ' total-numeros
+           DISPLAY 'Promedio de la tabla: ' promedio-numeros.
