@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTAR.
+       AUTHOR. Ejemplo.
+      * Subprograma de la libreria matematica del shop: resta dos
+      * numeros. l-res es PIC S9(4) en MATHPARM.cpy precisamente para
+      * que una resta que cruza a negativo (num2 > num1) se guarde
+      * con su signo real en vez de que el COMPUTE truncara el
+      * resultado a su valor absoluto en un campo sin signo.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY MATHPARM.
+
+       PROCEDURE DIVISION USING l-num1, l-num2, l-res, l-status.
+       MAIN-PROCEDURE.
+           MOVE 0 TO l-status
+           COMPUTE l-res = l-num1 - l-num2
+               ON SIZE ERROR
+                   MOVE 1 TO l-status
+           END-COMPUTE
+           EXIT PROGRAM.
+       END PROGRAM RESTAR.
