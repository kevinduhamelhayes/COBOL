@@ -1,27 +1,82 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SubprogramCall.
        AUTHOR. Ejemplo.
-       * Ejemplo de llamada a subprograma (CALL) en COBOL
+      * Ejemplo de llamada a subprograma (CALL) en COBOL
+      *
+      * SUMAR/RESTAR/MULTIPLI/DIVIDIR viven cada uno en su propio
+      * fuente (SUMAR.cob, RESTAR.cob, MULTIPLI.cob, DIVIDIR.cob) y se
+      * compilan como modulos separados -- un programa nested solo es
+      * invocable desde dentro de su propio run unit, y DAILYRUN.cob
+      * necesita poder CALLarlos igual que este dispatcher.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  numero1         PIC 9(3) VALUE 7.
        01  numero2         PIC 9(3) VALUE 5.
-       01  resultado       PIC 9(4).
+       01  resultado       PIC S9(4).
+       01  resultado-status PIC 9 VALUE 0.
+           88  SIN-ERROR    VALUE 0.
+           88  CON-OVERFLOW VALUE 1.
+
+       01  op-seleccionada PIC X VALUE '1'.
+       01  idx-op          PIC 9.
+       01  programa-a-llamar PIC X(8) VALUE SPACES.
+       01  operacion-encontrada PIC X VALUE 'N'.
+           88  OPERACION-OK    VALUE 'S'.
+
+       01  tabla-operaciones.
+           05  FILLER.
+               10  FILLER PIC X VALUE '1'.
+               10  FILLER PIC X(8) VALUE 'SUMAR'.
+           05  FILLER.
+               10  FILLER PIC X VALUE '2'.
+               10  FILLER PIC X(8) VALUE 'RESTAR'.
+           05  FILLER.
+               10  FILLER PIC X VALUE '3'.
+               10  FILLER PIC X(8) VALUE 'MULTIPLI'.
+           05  FILLER.
+               10  FILLER PIC X VALUE '4'.
+               10  FILLER PIC X(8) VALUE 'DIVIDIR'.
+       01  tabla-operaciones-r REDEFINES tabla-operaciones.
+           05  operacion OCCURS 4 TIMES.
+               10  op-codigo   PIC X.
+               10  op-programa PIC X(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           CALL 'SUMAR' USING numero1, numero2, resultado
-           DISPLAY 'La suma de ' numero1 ' y ' numero2 ' es: ' resultado
+           DISPLAY 'Operacion (1=Sumar 2=Restar 3=Multiplicar '
+               '4=Dividir): '
+           ACCEPT op-seleccionada
+
+           PERFORM VARYING idx-op FROM 1 BY 1 UNTIL idx-op > 4
+               IF op-codigo(idx-op) = op-seleccionada
+                   MOVE op-programa(idx-op) TO programa-a-llamar
+                   SET OPERACION-OK TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT OPERACION-OK
+               DISPLAY 'SUBPROGRAMCALL: operacion no reconocida: '
+                   op-seleccionada
+               PERFORM 9999-ABEND
+           END-IF
+
+           CALL programa-a-llamar USING numero1, numero2, resultado,
+               resultado-status
+           IF CON-OVERFLOW
+               DISPLAY 'ADVERTENCIA: la operacion desbordo el '
+                   'resultado.'
+           ELSE
+               DISPLAY 'El resultado de ' numero1 ' y ' numero2
+                   ' es: ' resultado
+           END-IF
            STOP RUN.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUMAR.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01  l-num1          PIC 9(3).
-       01  l-num2          PIC 9(3).
-       01  l-res           PIC 9(4).
-       PROCEDURE DIVISION USING l-num1, l-num2, l-res.
-           COMPUTE l-res = l-num1 + l-num2
-           EXIT PROGRAM. 
\ No newline at end of file
+      * Aborto controlado, al estilo 9999-ABEND de DAILYRUN.cob y
+      * PerformProcedures.cob: una operacion fuera de la tabla no
+      * debe caer en un CALL con programa-a-llamar en blanco.
+       9999-ABEND.
+           DISPLAY 'SUBPROGRAMCALL: corrida abortada.'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       END PROGRAM SubprogramCall.
